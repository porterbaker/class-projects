@@ -0,0 +1,15 @@
+      ******************************************************************
+      * LEDGREC.CPY
+      * Record layout for the bank's posted ledger-balance file, read
+      * by SAVINGS_BAKER's reconciliation pass.  One record per
+      * account, in the same account sequence as ACCTMAST.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 07/09/24   JWB   Original layout.
+      ******************************************************************
+       01  LEDGER-RECORD.
+           05  LEDG-ACCT-NUMBER        PIC 9(07).
+           05  LEDG-BALANCE            PIC S9(09)V9(02) COMP-3.
+           05  FILLER                  PIC X(10).
