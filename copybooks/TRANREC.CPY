@@ -0,0 +1,19 @@
+      ******************************************************************
+      * TRANREC.CPY
+      * Record layout for the per-month transactions file read by
+      * SAVINGS_BAKER.  One record per account per month in which a
+      * deposit or withdrawal occurred; TRAN-AMOUNT is positive for a
+      * deposit and negative for a withdrawal.  Must be in ascending
+      * TRAN-ACCOUNT-NUMBER, TRAN-MONTH-NUMBER order to match the
+      * accounts master file.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/19/24   JWB   Original layout.
+      ******************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-ACCOUNT-NUMBER     PIC 9(07).
+           05  TRAN-MONTH-NUMBER       PIC 9(03).
+           05  TRAN-AMOUNT             PIC S9(09)V9(02) COMP-3.
+           05  FILLER                  PIC X(10).
