@@ -0,0 +1,26 @@
+      ******************************************************************
+      * ACCTMAST.CPY
+      * Record layout for the savings accounts master file read by
+      * SAVINGS_BAKER.  One record per account.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 09/02/22   JWB   Original layout - batch accounts master.
+      * 04/02/24   JWB   Widened ACCT-SAVE-AMOUNT and ACCT-INTEREST-
+      *                  RATE to signed packed-decimal so balances
+      *                  over $999.99 no longer wrap.
+      * 06/07/24   JWB   Added ACCT-COMPOUND-FREQ so one master file
+      *                  can carry monthly, quarterly and daily
+      *                  compounding products.
+      ******************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-NUMBER             PIC 9(07).
+           05  ACCT-SAVE-AMOUNT        PIC S9(09)V9(02) COMP-3.
+           05  ACCT-INTEREST-RATE      PIC S9(09)V9(02) COMP-3.
+           05  ACCT-NUMBER-MONTHS      PIC 9(02).
+           05  ACCT-COMPOUND-FREQ      PIC X(01).
+               88  ACCT-FREQ-MONTHLY           VALUE "M".
+               88  ACCT-FREQ-QUARTERLY         VALUE "Q".
+               88  ACCT-FREQ-DAILY              VALUE "D".
+           05  FILLER                  PIC X(09).
