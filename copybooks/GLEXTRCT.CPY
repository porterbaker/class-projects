@@ -0,0 +1,15 @@
+      ******************************************************************
+      * GLEXTRCT.CPY
+      * Fixed-width extract layout picked up by the general-ledger
+      * interest-posting job.  One record per period, per account.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/05/24   JWB   Original layout.
+      ******************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GLX-ACCOUNT-NUMBER      PIC 9(07).
+           05  GLX-PERIOD-NUMBER       PIC 9(04).
+           05  GLX-INTEREST-EARNED     PIC S9(09)V9(02) SIGN TRAILING.
+           05  GLX-ENDING-BALANCE      PIC S9(09)V9(02) SIGN TRAILING.
