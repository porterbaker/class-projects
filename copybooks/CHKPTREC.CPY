@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CHKPTREC.CPY
+      * Record layout for the SAVINGS_BAKER checkpoint/restart file.
+      * Holds the account-sequence-number of the last account that
+      * completed processing, so an abended run can resume without
+      * reprocessing the whole accounts master file.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 06/21/24   JWB   Original layout.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-LAST-SEQUENCE-NUMBER  PIC 9(07).
