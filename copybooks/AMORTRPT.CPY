@@ -0,0 +1,26 @@
+      ******************************************************************
+      * AMORTRPT.CPY
+      * Print line layout for the month-by-month amortization report
+      * produced by SAVINGS_BAKER.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 05/10/24   JWB   Original layout.
+      * 06/07/24   JWB   Widened RPT-PERIOD-NUMBER to hold daily
+      *                  compounding periods.
+      * 08/08/26   JWB   Widened RPT-CONTRIBUTION and
+      *                  RPT-INTEREST-EARNED to match the 9-digit
+      *                  source fields (same width as
+      *                  RPT-RUNNING-BALANCE).
+      ******************************************************************
+       01  AMORT-REPORT-LINE.
+           05  RPT-ACCOUNT-NUMBER      PIC 9(07).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RPT-PERIOD-NUMBER       PIC 9(04).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RPT-CONTRIBUTION        PIC -(9)9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RPT-INTEREST-EARNED     PIC -(9)9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RPT-RUNNING-BALANCE     PIC -(9)9.99.
