@@ -0,0 +1,20 @@
+      ******************************************************************
+      * EXCPRPT.CPY
+      * Print line layout for the ledger-reconciliation exception
+      * report produced by SAVINGS_BAKER.  One line per account whose
+      * projected balance differs from the posted ledger balance by
+      * more than the reconciliation tolerance.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 07/09/24   JWB   Original layout.
+      ******************************************************************
+       01  EXCEPTION-REPORT-LINE.
+           05  EXC-ACCOUNT-NUMBER      PIC 9(07).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  EXC-PROJECTED-BALANCE   PIC -(9)9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  EXC-LEDGER-BALANCE      PIC -(9)9.99.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  EXC-DIFFERENCE          PIC -(9)9.99.
