@@ -0,0 +1,26 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * Line layout for the SAVINGS_BAKER compliance audit trail.
+      * One line is appended per account projected, recording the
+      * inputs and result so any customer-facing balance projection
+      * can be reproduced later.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 07/22/24   JWB   Original layout.
+      ******************************************************************
+       01  AUDIT-LOG-LINE.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-ACCOUNT-NUMBER      PIC 9(07).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-SAVE-AMOUNT         PIC -(9)9.99.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-INTEREST-RATE       PIC -(9)9.99.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-NUMBER-OF-MONTHS    PIC 9(03).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUD-AMOUNT-IN-SAVINGS   PIC -(9)9.99.
