@@ -1,56 +1,635 @@
-      ******************************************************************
-      * Course: CSci 450, Section 1
-      * Student Name: Jackson Baker
-      * Student ID: 10772799
-      * Homework #2
-      * Due Date: 9/2/22
-      *
-      * In keeping with the Honor Code of UM, I have neither given
-      * nor received assistance from anyone other than the TA or
-      * the instructor
-      *
-      * Program Descripion: This program will take user input of three
-      * numbers (save amount, annual interest rate, and the number of
-      * months) and outputs the amount in savings after the given
-      * months.
-      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. savings_baker.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       *> Declaring variables for the program
-       01 SAVE-AMOUNT PIC 9(3)V9(2).
-       01 ANNUAL-INTEREST-RATE PIC 9(3)V9(2) VALUE 000.00.
-       01 NUMBER-OF-MONTHS PIC 9(2).
-       01 AMOUNT-IN-SAVINGS PIC 9(3)V9(2).
-       01 MONTHLY-INTEREST-RATE PIC 9V9(5).
-       01 COUNTER PIC 9(2) VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           *> First, take in user inputs for the values
-            DISPLAY "Enter amount to be saved each month: "
-            ACCEPT SAVE-AMOUNT.
-            DISPLAY "Enter annual intrest rate (enter 5 for 5%): "
-            ACCEPT ANNUAL-INTEREST-RATE.
-            DISPLAY "Enter number of months: "
-            ACCEPT NUMBER-OF-MONTHS.
-
-            *> Quick calculation for MONTHLY-INTEREST-RATE, also
-            *> converting annual interest rate to a hundreth
-            COMPUTE MONTHLY-INTEREST-RATE = ANNUAL-INTEREST-RATE/12/100
-
-            *> Loop to find amount in savings after the given months
-            PERFORM WITH TEST AFTER UNTIL COUNTER = NUMBER-OF-MONTHS
-               COMPUTE AMOUNT-IN-SAVINGS = (AMOUNT-IN-SAVINGS +
-               SAVE-AMOUNT) * (MONTHLY-INTEREST-RATE + 1)
-               ADD 1 TO COUNTER
-            END-PERFORM.
-
-            *> Display the final amount in savings
-            DISPLAY "The amount in the account is: $" AMOUNT-IN-SAVINGS.
-            STOP RUN.
-
-       END PROGRAM savings_baker.
+000100*****************************************************************
+000110* Program: SAVINGS_BAKER
+000120* Installation: Consumer Banking Systems
+000130* Author: J. Baker
+000140* Date-Written: 09/02/22
+000150*
+000160* Purpose: Projects the growth of a savings balance, given a
+000170* monthly contribution, an annual interest rate, and a term in
+000180* months.
+000190*
+000200* Modification History
+000210* ----------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 09/02/22   JWB   Original single-account version (interactive).
+000240* 03/14/24   JWB   Converted to batch mode - reads ACCOUNT-MASTER-
+000250*                  FILE and projects every account on the file
+000260*                  instead of prompting for one set of values.
+000270* 04/02/24   JWB   Widened SAVE-AMOUNT, ANNUAL-INTEREST-RATE and
+000280*                  AMOUNT-IN-SAVINGS to signed packed-decimal so
+000290*                  balances over $999.99 no longer wrap.
+000300* 05/10/24   JWB   Added input validation with reject/log in
+000310*                  place of the old interactive re-prompt.
+000320* 05/24/24   JWB   Added the month-by-month amortization report.
+000330* 06/07/24   JWB   Added COMPOUNDING-FREQUENCY so monthly,
+000340*                  quarterly, and daily products share one
+000350*                  program.
+000360* 06/21/24   JWB   Added checkpoint/restart so a large batch
+000370*                  run can resume after an abend.
+000380* 07/09/24   JWB   Added ledger reconciliation and an exception
+000390*                  report for out-of-tolerance accounts.
+000400* 07/22/24   JWB   Added the compliance audit trail.
+000410* 08/05/24   JWB   Added the GL interest-posting extract.
+000420* 08/19/24   JWB   Added a per-month transactions file so
+000430*                  monthly-compounding accounts can take
+000440*                  variable deposits/withdrawals instead of a
+000450*                  flat SAVE-AMOUNT; quarterly and daily
+000460*                  accounts still prorate SAVE-AMOUNT.
+000470*****************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. savings_baker.
+000500 AUTHOR. J BAKER.
+000510 INSTALLATION. CONSUMER BANKING SYSTEMS.
+000520 DATE-WRITTEN. 09/02/22.
+000530 DATE-COMPILED.
+000540*****************************************************************
+000550* ENVIRONMENT DIVISION
+000560*****************************************************************
+000570 ENVIRONMENT DIVISION.
+000580 CONFIGURATION SECTION.
+000590 SOURCE-COMPUTER. CONSUMER-BANKING-SYSTEMS.
+000600 OBJECT-COMPUTER. CONSUMER-BANKING-SYSTEMS.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         ACCESS MODE IS SEQUENTIAL
+000660         FILE STATUS IS ACCTMAST-STATUS.
+000670     SELECT AMORTIZATION-REPORT-FILE ASSIGN TO "AMORTRPT"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS AMORTRPT-STATUS.
+000700     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS CHECKPT-STATUS.
+000730     SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         ACCESS MODE IS SEQUENTIAL
+000760         FILE STATUS IS LEDGER-STATUS.
+000770     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS EXCPRPT-STATUS.
+000800     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS AUDITLOG-STATUS.
+000830     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+000840         ORGANIZATION IS SEQUENTIAL
+000850         ACCESS MODE IS SEQUENTIAL
+000860         FILE STATUS IS GLEXTRCT-STATUS.
+000870     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000880         ORGANIZATION IS SEQUENTIAL
+000890         ACCESS MODE IS SEQUENTIAL
+000900         FILE STATUS IS TRANFILE-STATUS.
+000910*****************************************************************
+000920* DATA DIVISION
+000930*****************************************************************
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  ACCOUNT-MASTER-FILE
+000970     RECORDING MODE IS F.
+000980     COPY ACCTMAST.
+000990 FD  AMORTIZATION-REPORT-FILE.
+001000     COPY AMORTRPT.
+001010 FD  CHECKPOINT-FILE.
+001020     COPY CHKPTREC.
+001030 FD  LEDGER-FILE
+001040     RECORDING MODE IS F.
+001050     COPY LEDGREC.
+001060 FD  EXCEPTION-REPORT-FILE.
+001070     COPY EXCPRPT.
+001080 FD  AUDIT-LOG-FILE.
+001090     COPY AUDITREC.
+001100 FD  GL-EXTRACT-FILE
+001110     RECORDING MODE IS F.
+001120     COPY GLEXTRCT.
+001130 FD  TRANSACTION-FILE
+001140     RECORDING MODE IS F.
+001150     COPY TRANREC.
+001160 WORKING-STORAGE SECTION.
+001170*> ----------------------------------------------------------
+001180*> File status and end-of-file switches
+001190*> ----------------------------------------------------------
+001200 01  ACCTMAST-STATUS         PIC X(02) VALUE "00".
+001210     88  ACCTMAST-OK                   VALUE "00".
+001220     88  ACCTMAST-EOF                  VALUE "10".
+001230 01  AMORTRPT-STATUS         PIC X(02) VALUE "00".
+001240     88  AMORTRPT-OK                   VALUE "00".
+001250 01  CHECKPT-STATUS          PIC X(02) VALUE "00".
+001260     88  CHECKPT-OK                    VALUE "00".
+001280 01  CHECKPOINT-INTERVAL     PIC 9(4) COMP VALUE 50.
+001290 01  CHECKPOINT-REMAINDER    PIC 9(4) COMP VALUE 0.
+001300 01  CHECKPOINT-QUOTIENT     PIC 9(7) COMP VALUE 0.
+001310 01  RESTART-SEQUENCE-NUMBER PIC 9(07) VALUE 0.
+001320 01  LEDGER-STATUS           PIC X(02) VALUE "00".
+001330     88  LEDGER-OK                     VALUE "00".
+001340     88  LEDGER-EOF                    VALUE "10".
+001350 01  EXCPRPT-STATUS          PIC X(02) VALUE "00".
+001360     88  EXCPRPT-OK                    VALUE "00".
+001370 01  AUDITLOG-STATUS         PIC X(02) VALUE "00".
+001380     88  AUDITLOG-OK                   VALUE "00".
+001390 01  AUDIT-RUN-DATE          PIC 9(08).
+001400 01  AUDIT-RUN-TIME          PIC 9(08).
+001410 01  GLEXTRCT-STATUS         PIC X(02) VALUE "00".
+001420     88  GLEXTRCT-OK                   VALUE "00".
+001430 01  TRANFILE-STATUS         PIC X(02) VALUE "00".
+001440     88  TRANFILE-OK                   VALUE "00".
+001450     88  TRANFILE-EOF                  VALUE "10".
+001460 01  PERIOD-CONTRIBUTION     PIC S9(9)V9(2) COMP-3.
+001470 01  PERIOD-MONTHS-NUMER     PIC 9(3) VALUE 1.
+001472 01  PERIOD-MONTHS-DENOM     PIC 9(3) VALUE 1.
+001480 01  PROGRAM-SWITCHES.
+001490     05  END-OF-FILE-SWITCH   PIC X(01) VALUE "N".
+001500         88  END-OF-FILE               VALUE "Y".
+001510     05  VALID-DATA-SWITCH    PIC X(01) VALUE "Y".
+001520         88  VALID-DATA                VALUE "Y".
+001530         88  INVALID-DATA              VALUE "N".
+001540     05  LEDGER-EOF-SWITCH    PIC X(01) VALUE "N".
+001550         88  LEDGER-EXHAUSTED          VALUE "Y".
+001560     05  TRAN-EOF-SWITCH      PIC X(01) VALUE "N".
+001570         88  TRAN-EXHAUSTED            VALUE "Y".
+001572     05  ACCTMAST-EOF-SWITCH  PIC X(01) VALUE "N".
+001574         88  ACCTMAST-EXHAUSTED        VALUE "Y".
+001580 01  REJECT-COUNT             PIC 9(7) VALUE 0.
+001590*> ----------------------------------------------------------
+001600*> Calculation fields (one account's worth at a time)
+001610*> ----------------------------------------------------------
+001620 01  SAVE-AMOUNT              PIC S9(9)V9(2) COMP-3.
+001630 01  ANNUAL-INTEREST-RATE     PIC S9(9)V9(2) COMP-3 VALUE 0.
+001640 01  NUMBER-OF-MONTHS         PIC 9(2).
+001650 01  COMPOUNDING-FREQUENCY    PIC X(01).
+001660     88  FREQ-MONTHLY                  VALUE "M".
+001670     88  FREQ-QUARTERLY                VALUE "Q".
+001680     88  FREQ-DAILY                    VALUE "D".
+001690 01  FREQUENCY-DIVISOR        PIC 9(3) VALUE 12.
+001700 01  AMOUNT-IN-SAVINGS        PIC S9(9)V9(2) COMP-3.
+001710 01  PERIOD-INTEREST-RATE     PIC 9V9(5).
+001720 01  PRIOR-BALANCE            PIC S9(9)V9(2) COMP-3.
+001730 01  INTEREST-EARNED-PERIOD   PIC S9(9)V9(2) COMP-3.
+001740 01  COUNTER                  PIC 9(4) COMP VALUE 0.
+001750 01  TOTAL-PERIODS            PIC 9(4) COMP VALUE 0.
+001760 01  ACCOUNT-SEQUENCE-NUMBER  PIC 9(7) VALUE 0.
+001770*> ----------------------------------------------------------
+001780*> Ledger reconciliation fields
+001790*> ----------------------------------------------------------
+001800 01  LEDGER-BALANCE           PIC S9(9)V9(2) COMP-3.
+001810 01  RECONCILIATION-TOLERANCE PIC S9(9)V9(2) COMP-3 VALUE 1.00.
+001820 01  BALANCE-DIFFERENCE       PIC S9(9)V9(2) COMP-3.
+001830 01  EXCEPTION-COUNT          PIC 9(7) VALUE 0.
+001840 PROCEDURE DIVISION.
+001850*****************************************************************
+001860* 0000-MAINLINE
+001870*   Top level driver - opens the master file, processes one
+001880*   account per record, and closes up when the file is exhausted.
+001890*****************************************************************
+001900 0000-MAINLINE.
+001910     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001920     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+001930         UNTIL END-OF-FILE
+001940     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001950     STOP RUN.
+001960*****************************************************************
+001970* 1000-INITIALIZE
+001980*   Opens the accounts master file and primes the read.
+001990*****************************************************************
+002000 1000-INITIALIZE.
+002010     OPEN INPUT ACCOUNT-MASTER-FILE
+002020     IF NOT ACCTMAST-OK
+002030        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN ACCTMAST, STATUS "
+002040           ACCTMAST-STATUS
+002050        MOVE "Y" TO END-OF-FILE-SWITCH
+002060     END-IF
+002070     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT
+002080     IF RESTART-SEQUENCE-NUMBER > ZERO
+002090        OPEN EXTEND AMORTIZATION-REPORT-FILE
+002100     ELSE
+002110        OPEN OUTPUT AMORTIZATION-REPORT-FILE
+002120     END-IF
+002130     IF NOT AMORTRPT-OK
+002140        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN AMORTRPT, STATUS "
+002150           AMORTRPT-STATUS
+002160        MOVE "Y" TO END-OF-FILE-SWITCH
+002170     END-IF
+002180     OPEN INPUT LEDGER-FILE
+002190     IF NOT LEDGER-OK
+002200        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN LEDGER, STATUS "
+002210           LEDGER-STATUS
+002220        MOVE "Y" TO END-OF-FILE-SWITCH
+002230     END-IF
+002240     PERFORM 2301-READ-LEDGER THRU 2301-EXIT
+002250     IF RESTART-SEQUENCE-NUMBER > ZERO
+002260        OPEN EXTEND EXCEPTION-REPORT-FILE
+002270     ELSE
+002280        OPEN OUTPUT EXCEPTION-REPORT-FILE
+002290     END-IF
+002300     IF NOT EXCPRPT-OK
+002310        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN EXCPRPT, STATUS "
+002320           EXCPRPT-STATUS
+002330        MOVE "Y" TO END-OF-FILE-SWITCH
+002340     END-IF
+002350     IF RESTART-SEQUENCE-NUMBER > ZERO
+002352        OPEN EXTEND AUDIT-LOG-FILE
+002354     ELSE
+002356        OPEN OUTPUT AUDIT-LOG-FILE
+002358     END-IF
+002360     IF NOT AUDITLOG-OK
+002370        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN AUDITLOG, STATUS "
+002380           AUDITLOG-STATUS
+002390        MOVE "Y" TO END-OF-FILE-SWITCH
+002400     END-IF
+002410     ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+002420     ACCEPT AUDIT-RUN-TIME FROM TIME
+002430     IF RESTART-SEQUENCE-NUMBER > ZERO
+002440        OPEN EXTEND GL-EXTRACT-FILE
+002450     ELSE
+002460        OPEN OUTPUT GL-EXTRACT-FILE
+002470     END-IF
+002480     IF NOT GLEXTRCT-OK
+002490        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN GLEXTRCT, STATUS "
+002500           GLEXTRCT-STATUS
+002510        MOVE "Y" TO END-OF-FILE-SWITCH
+002520     END-IF
+002530     OPEN INPUT TRANSACTION-FILE
+002540     IF NOT TRANFILE-OK
+002550        DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN TRANFILE, STATUS "
+002560           TRANFILE-STATUS
+002570        MOVE "Y" TO END-OF-FILE-SWITCH
+002580     END-IF
+002590     PERFORM 2117-READ-TRANSACTION THRU 2117-EXIT
+002600     PERFORM 1100-READ-ACCOUNT-MASTER THRU 1100-EXIT
+002610     PERFORM 1150-SKIP-PROCESSED-RECORDS THRU 1150-EXIT.
+002620 1000-EXIT.
+002630     EXIT.
+002640*****************************************************************
+002650* 1050-CHECK-RESTART
+002660*   Looks for a checkpoint file left behind by a prior run that
+002670*   did not finish.  If one is found, its last completed account
+002680*   sequence number becomes the point this run resumes from.
+002690*****************************************************************
+002700 1050-CHECK-RESTART.
+002710     OPEN INPUT CHECKPOINT-FILE
+002720     IF CHECKPT-OK
+002730        READ CHECKPOINT-FILE
+002740            AT END
+002750                MOVE ZERO TO RESTART-SEQUENCE-NUMBER
+002760        END-READ
+002770        IF CHECKPT-OK
+002780           MOVE CHKPT-LAST-SEQUENCE-NUMBER
+002790              TO RESTART-SEQUENCE-NUMBER
+002800           DISPLAY "SAVINGS_BAKER: RESTARTING AFTER ACCOUNT "
+002810              RESTART-SEQUENCE-NUMBER
+002820        END-IF
+002830        CLOSE CHECKPOINT-FILE
+002840     ELSE
+002850        MOVE ZERO TO RESTART-SEQUENCE-NUMBER
+002860     END-IF.
+002870 1050-EXIT.
+002880     EXIT.
+002890*****************************************************************
+002900* 1150-SKIP-PROCESSED-RECORDS
+002910*   Reads and discards master records that a prior run already
+002920*   completed, so restart does not reprocess them.
+002930*****************************************************************
+002940 1150-SKIP-PROCESSED-RECORDS.
+002950     PERFORM 1100-READ-ACCOUNT-MASTER THRU 1100-EXIT
+002960        UNTIL END-OF-FILE
+002970           OR ACCOUNT-SEQUENCE-NUMBER > RESTART-SEQUENCE-NUMBER.
+002980 1150-EXIT.
+002990     EXIT.
+003000*****************************************************************
+003010* 1160-WRITE-CHECKPOINT
+003020*   Every CHECKPOINT-INTERVAL accounts, records how far this
+003030*   run has gotten so an abend can restart from here instead
+003040*   of from account one.
+003050*****************************************************************
+003060 1160-WRITE-CHECKPOINT.
+003070     DIVIDE ACCOUNT-SEQUENCE-NUMBER BY CHECKPOINT-INTERVAL
+003080        GIVING CHECKPOINT-QUOTIENT
+003090        REMAINDER CHECKPOINT-REMAINDER
+003100     IF CHECKPOINT-REMAINDER = ZERO
+003110        OPEN OUTPUT CHECKPOINT-FILE
+003120        IF NOT CHECKPT-OK
+003130           DISPLAY "SAVINGS_BAKER: UNABLE TO OPEN CHECKPT, "
+003140              "STATUS " CHECKPT-STATUS
+003150        ELSE
+003160           MOVE ACCOUNT-SEQUENCE-NUMBER
+003170              TO CHKPT-LAST-SEQUENCE-NUMBER
+003180           WRITE CHECKPOINT-RECORD
+003190           CLOSE CHECKPOINT-FILE
+003200        END-IF
+003210     END-IF.
+003220 1160-EXIT.
+003230     EXIT.
+003240*****************************************************************
+003250* 1100-READ-ACCOUNT-MASTER
+003260*   Reads the next account record, sets the end-of-file switch
+003270*   when the master file is exhausted, and advances the
+003280*   account-sequence-number used for checkpoint/restart.
+003290*****************************************************************
+003300 1100-READ-ACCOUNT-MASTER.
+003310     READ ACCOUNT-MASTER-FILE
+003320         AT END
+003330             MOVE "Y" TO END-OF-FILE-SWITCH
+003332             MOVE "Y" TO ACCTMAST-EOF-SWITCH
+003340         NOT AT END
+003350             ADD 1 TO ACCOUNT-SEQUENCE-NUMBER
+003360     END-READ.
+003370 1100-EXIT.
+003380     EXIT.
+003390*****************************************************************
+003400* 2000-PROCESS-ACCOUNT
+003410*   Moves the current master record into the working fields and
+003420*   performs the compounding calculation for that one account.
+003430*****************************************************************
+003440 2000-PROCESS-ACCOUNT.
+003450     MOVE ACCT-SAVE-AMOUNT      TO SAVE-AMOUNT
+003460     MOVE ACCT-INTEREST-RATE    TO ANNUAL-INTEREST-RATE
+003470     MOVE ACCT-NUMBER-MONTHS    TO NUMBER-OF-MONTHS
+003480     MOVE ACCT-COMPOUND-FREQ    TO COMPOUNDING-FREQUENCY
+003490     MOVE ZERO TO AMOUNT-IN-SAVINGS
+003500     MOVE ZERO TO COUNTER
+003510     MOVE "Y" TO VALID-DATA-SWITCH
+003520     PERFORM 2050-VALIDATE-ACCOUNT-DATA THRU 2050-EXIT
+003530     IF VALID-DATA
+003540        PERFORM 2100-COMPUTE-SAVINGS THRU 2100-EXIT
+003550        DISPLAY "ACCOUNT " ACCT-NUMBER
+003560           " AMOUNT IN SAVINGS: $" AMOUNT-IN-SAVINGS
+003570        PERFORM 2400-WRITE-AUDIT-LOG THRU 2400-EXIT
+003580     ELSE
+003590        ADD 1 TO REJECT-COUNT
+003600     END-IF
+003610     PERFORM 2300-RECONCILE-LEDGER THRU 2300-EXIT
+003620     PERFORM 1160-WRITE-CHECKPOINT THRU 1160-EXIT
+003630     PERFORM 1100-READ-ACCOUNT-MASTER THRU 1100-EXIT.
+003640 2000-EXIT.
+003650     EXIT.
+003660*****************************************************************
+003670* 2050-VALIDATE-ACCOUNT-DATA
+003680*   Checks SAVE-AMOUNT, ANNUAL-INTEREST-RATE and NUMBER-OF-
+003690*   MONTHS before they reach the interest calculation.  A
+003700*   record that fails is rejected and logged in place of the
+003710*   re-prompt an interactive run would have used.
+003720*****************************************************************
+003730 2050-VALIDATE-ACCOUNT-DATA.
+003740     IF SAVE-AMOUNT IS NOT NUMERIC
+003750            OR SAVE-AMOUNT < ZERO
+003760        DISPLAY "SAVINGS_BAKER: ACCOUNT " ACCT-NUMBER
+003770           " - INVALID SAVE AMOUNT, RECORD REJECTED"
+003780        MOVE "N" TO VALID-DATA-SWITCH
+003790     END-IF
+003800     IF ANNUAL-INTEREST-RATE IS NOT NUMERIC
+003810            OR ANNUAL-INTEREST-RATE < ZERO
+003820        DISPLAY "SAVINGS_BAKER: ACCOUNT " ACCT-NUMBER
+003830           " - INVALID INTEREST RATE, RECORD REJECTED"
+003840        MOVE "N" TO VALID-DATA-SWITCH
+003850     END-IF
+003860     IF NUMBER-OF-MONTHS IS NOT NUMERIC
+003870            OR NUMBER-OF-MONTHS NOT > ZERO
+003880        DISPLAY "SAVINGS_BAKER: ACCOUNT " ACCT-NUMBER
+003890           " - INVALID NUMBER OF MONTHS, RECORD REJECTED"
+003900        MOVE "N" TO VALID-DATA-SWITCH
+003910     END-IF
+003920     IF NOT FREQ-MONTHLY AND NOT FREQ-QUARTERLY
+003930            AND NOT FREQ-DAILY
+003940        DISPLAY "SAVINGS_BAKER: ACCOUNT " ACCT-NUMBER
+003950           " - INVALID COMPOUNDING FREQUENCY, RECORD REJECTED"
+003960        MOVE "N" TO VALID-DATA-SWITCH
+003970     END-IF
+003980     IF NUMBER-OF-MONTHS IS NUMERIC
+003982            AND FREQ-QUARTERLY AND NUMBER-OF-MONTHS < 3
+003990        DISPLAY "SAVINGS_BAKER: ACCOUNT " ACCT-NUMBER
+004000           " - TERM TOO SHORT FOR QUARTERLY COMPOUNDING, "
+004010           "RECORD REJECTED"
+004020        MOVE "N" TO VALID-DATA-SWITCH
+004030     END-IF.
+004040 2050-EXIT.
+004050     EXIT.
+004060*****************************************************************
+004070* 2100-COMPUTE-SAVINGS
+004080*   Sets up the divisor and number of periods for this account's
+004090*   compounding frequency, then drives the calculation one
+004100*   period at a time so an amortization line can be written for
+004110*   every period.
+004120*****************************************************************
+004130 2100-COMPUTE-SAVINGS.
+004140     EVALUATE TRUE
+004150        WHEN FREQ-QUARTERLY
+004160           MOVE 4 TO FREQUENCY-DIVISOR
+004170           COMPUTE TOTAL-PERIODS = NUMBER-OF-MONTHS / 3
+004172           MOVE 3 TO PERIOD-MONTHS-NUMER
+004174           MOVE 1 TO PERIOD-MONTHS-DENOM
+004180        WHEN FREQ-DAILY
+004190           MOVE 365 TO FREQUENCY-DIVISOR
+004200           COMPUTE TOTAL-PERIODS = NUMBER-OF-MONTHS * 30
+004202           MOVE 1 TO PERIOD-MONTHS-NUMER
+004204           MOVE 30 TO PERIOD-MONTHS-DENOM
+004210        WHEN OTHER
+004220           MOVE 12 TO FREQUENCY-DIVISOR
+004230           MOVE NUMBER-OF-MONTHS TO TOTAL-PERIODS
+004240     END-EVALUATE
+004250     COMPUTE PERIOD-INTEREST-RATE =
+004260        ANNUAL-INTEREST-RATE / FREQUENCY-DIVISOR / 100
+004280     PERFORM 2110-COMPUTE-ONE-PERIOD THRU 2110-EXIT
+004290        WITH TEST AFTER UNTIL COUNTER = TOTAL-PERIODS.
+004300 2100-EXIT.
+004310     EXIT.
+004320*****************************************************************
+004330* 2110-COMPUTE-ONE-PERIOD
+004340*   Compounds one period's interest, then writes that period's
+004350*   line to the amortization report.
+004360*****************************************************************
+004370 2110-COMPUTE-ONE-PERIOD.
+004380     ADD 1 TO COUNTER
+004390     MOVE AMOUNT-IN-SAVINGS TO PRIOR-BALANCE
+004400     PERFORM 2115-DETERMINE-CONTRIBUTION THRU 2115-EXIT
+004410     COMPUTE AMOUNT-IN-SAVINGS = (AMOUNT-IN-SAVINGS +
+004420        PERIOD-CONTRIBUTION) * (PERIOD-INTEREST-RATE + 1)
+004430     COMPUTE INTEREST-EARNED-PERIOD =
+004440        AMOUNT-IN-SAVINGS - PRIOR-BALANCE - PERIOD-CONTRIBUTION
+004450     PERFORM 2120-WRITE-AMORT-LINE THRU 2120-EXIT
+004460     PERFORM 2130-WRITE-GL-EXTRACT THRU 2130-EXIT.
+004470 2110-EXIT.
+004480     EXIT.
+004490*****************************************************************
+004500* 2115-DETERMINE-CONTRIBUTION
+004510*   Establishes PERIOD-CONTRIBUTION for the period just begun.
+004520*   Monthly-compounding accounts draw their contribution from
+004530*   the per-month transactions file (deposits/withdrawals);
+004540*   quarterly and daily accounts have no monthly transaction
+004550*   detail to match against, so they continue to apply the flat
+004560*   SAVE-AMOUNT from the master record, prorated to the length
+004570*   of the period just completed.
+004580*****************************************************************
+004590 2115-DETERMINE-CONTRIBUTION.
+004600     IF FREQ-MONTHLY
+004610        PERFORM 2116-MATCH-TRANSACTION THRU 2116-EXIT
+004620     ELSE
+004630        COMPUTE PERIOD-CONTRIBUTION =
+004640           SAVE-AMOUNT * PERIOD-MONTHS-NUMER /
+004642              PERIOD-MONTHS-DENOM
+004650     END-IF.
+004660 2115-EXIT.
+004670     EXIT.
+004680*****************************************************************
+004690* 2116-MATCH-TRANSACTION
+004700*   Advances the transaction-file read-ahead buffer, which is
+004710*   held across the entire run (the file is sorted ascending by
+004720*   account number and month number, the same order the master
+004730*   file and the period counter advance in), until it reaches
+004740*   or passes the current account/period.  If the buffer matches
+004750*   exactly, its amount becomes this period's contribution and
+004760*   the buffer is consumed; a month with no transaction record
+004770*   contributes zero.
+004780*****************************************************************
+004790 2116-MATCH-TRANSACTION.
+004800     PERFORM 2117-READ-TRANSACTION THRU 2117-EXIT
+004810        UNTIL TRAN-EXHAUSTED
+004820           OR TRAN-ACCOUNT-NUMBER > ACCT-NUMBER
+004830           OR (TRAN-ACCOUNT-NUMBER = ACCT-NUMBER AND
+004840               TRAN-MONTH-NUMBER >= COUNTER)
+004850     IF (NOT TRAN-EXHAUSTED)
+004860           AND TRAN-ACCOUNT-NUMBER = ACCT-NUMBER
+004870           AND TRAN-MONTH-NUMBER = COUNTER
+004880        MOVE TRAN-AMOUNT TO PERIOD-CONTRIBUTION
+004890        PERFORM 2117-READ-TRANSACTION THRU 2117-EXIT
+004900     ELSE
+004910        MOVE ZERO TO PERIOD-CONTRIBUTION
+004920     END-IF.
+004930 2116-EXIT.
+004940     EXIT.
+004950*****************************************************************
+004960* 2117-READ-TRANSACTION
+004970*   Reads the next transaction record into the read-ahead buffer.
+004980*****************************************************************
+004990 2117-READ-TRANSACTION.
+005000     READ TRANSACTION-FILE
+005010        AT END MOVE "Y" TO TRAN-EOF-SWITCH
+005020     END-READ.
+005030 2117-EXIT.
+005040     EXIT.
+005050*****************************************************************
+005060* 2120-WRITE-AMORT-LINE
+005070*   Formats and writes one line of the amortization report.
+005080*****************************************************************
+005090 2120-WRITE-AMORT-LINE.
+005100     MOVE ACCT-NUMBER           TO RPT-ACCOUNT-NUMBER
+005110     MOVE COUNTER               TO RPT-PERIOD-NUMBER
+005120     MOVE PERIOD-CONTRIBUTION   TO RPT-CONTRIBUTION
+005130     MOVE INTEREST-EARNED-PERIOD TO RPT-INTEREST-EARNED
+005140     MOVE AMOUNT-IN-SAVINGS     TO RPT-RUNNING-BALANCE
+005150     WRITE AMORT-REPORT-LINE.
+005160 2120-EXIT.
+005170     EXIT.
+005180*****************************************************************
+005190* 2130-WRITE-GL-EXTRACT
+005200*   Formats and writes one fixed-width record of interest
+005210*   earned for the period, for the GL interest-posting job.
+005220*****************************************************************
+005230 2130-WRITE-GL-EXTRACT.
+005240     MOVE ACCT-NUMBER           TO GLX-ACCOUNT-NUMBER
+005250     MOVE COUNTER               TO GLX-PERIOD-NUMBER
+005260     MOVE INTEREST-EARNED-PERIOD TO GLX-INTEREST-EARNED
+005270     MOVE AMOUNT-IN-SAVINGS     TO GLX-ENDING-BALANCE
+005280     WRITE GL-EXTRACT-RECORD.
+005290 2130-EXIT.
+005300     EXIT.
+005310*****************************************************************
+005320* 2300-RECONCILE-LEDGER
+005330*   Matches the posted ledger balance to the account currently
+005340*   being projected by account number, not by read position, so
+005350*   a restarted run that skips ahead in ACCOUNT-MASTER-FILE still
+005360*   lines up with the correct ledger record.  Compares the
+005370*   projected AMOUNT-IN-SAVINGS against that balance and reports
+005380*   any account outside the reconciliation tolerance.
+005390*****************************************************************
+005400 2300-RECONCILE-LEDGER.
+005410     PERFORM 2301-READ-LEDGER THRU 2301-EXIT
+005420        UNTIL LEDGER-EXHAUSTED
+005430           OR LEDG-ACCT-NUMBER >= ACCT-NUMBER
+005440     IF (NOT LEDGER-EXHAUSTED)
+005450           AND LEDG-ACCT-NUMBER = ACCT-NUMBER
+005460        IF VALID-DATA
+005470           MOVE LEDG-BALANCE TO LEDGER-BALANCE
+005480           COMPUTE BALANCE-DIFFERENCE =
+005490              AMOUNT-IN-SAVINGS - LEDGER-BALANCE
+005500           IF BALANCE-DIFFERENCE < ZERO
+005510              MULTIPLY BALANCE-DIFFERENCE BY -1
+005520                 GIVING BALANCE-DIFFERENCE
+005530           END-IF
+005540           IF BALANCE-DIFFERENCE > RECONCILIATION-TOLERANCE
+005550              ADD 1 TO EXCEPTION-COUNT
+005560              PERFORM 2310-WRITE-EXCEPTION THRU 2310-EXIT
+005570           END-IF
+005580        END-IF
+005590        PERFORM 2301-READ-LEDGER THRU 2301-EXIT
+005600     END-IF.
+005610 2300-EXIT.
+005620     EXIT.
+005630*****************************************************************
+005640* 2301-READ-LEDGER
+005650*   Reads the next ledger record into the read-ahead buffer used
+005660*   by 2300-RECONCILE-LEDGER's keyed match.
+005670*****************************************************************
+005680 2301-READ-LEDGER.
+005690     READ LEDGER-FILE
+005700        AT END MOVE "Y" TO LEDGER-EOF-SWITCH
+005710     END-READ.
+005720 2301-EXIT.
+005730     EXIT.
+005740*****************************************************************
+005750* 2310-WRITE-EXCEPTION
+005760*   Formats and writes one line of the reconciliation exception
+005770*   report.
+005780*****************************************************************
+005790 2310-WRITE-EXCEPTION.
+005800     MOVE ACCT-NUMBER         TO EXC-ACCOUNT-NUMBER
+005810     MOVE AMOUNT-IN-SAVINGS   TO EXC-PROJECTED-BALANCE
+005820     MOVE LEDGER-BALANCE      TO EXC-LEDGER-BALANCE
+005830     MOVE BALANCE-DIFFERENCE  TO EXC-DIFFERENCE
+005840     WRITE EXCEPTION-REPORT-LINE.
+005850 2310-EXIT.
+005860     EXIT.
+005870*****************************************************************
+005880* 2400-WRITE-AUDIT-LOG
+005890*   Appends this account's inputs and resulting projection to
+005900*   the compliance audit trail, with the date and time the run
+005910*   executed.
+005920*****************************************************************
+005930 2400-WRITE-AUDIT-LOG.
+005940     MOVE AUDIT-RUN-DATE        TO AUD-RUN-DATE
+005950     MOVE AUDIT-RUN-TIME        TO AUD-RUN-TIME
+005960     MOVE ACCT-NUMBER           TO AUD-ACCOUNT-NUMBER
+005970     MOVE SAVE-AMOUNT           TO AUD-SAVE-AMOUNT
+005980     MOVE ANNUAL-INTEREST-RATE  TO AUD-INTEREST-RATE
+005990     MOVE NUMBER-OF-MONTHS      TO AUD-NUMBER-OF-MONTHS
+006000     MOVE AMOUNT-IN-SAVINGS     TO AUD-AMOUNT-IN-SAVINGS
+006010     WRITE AUDIT-LOG-LINE.
+006020 2400-EXIT.
+006030     EXIT.
+006040*****************************************************************
+006050* 9000-TERMINATE
+006060*   Closes the accounts master file.  When the master file ran
+006062*   to true end of file (as opposed to bailing out early because
+006064*   a required file failed to open), the run completed clean, so
+006066*   the checkpoint left by 1160-WRITE-CHECKPOINT is cleared back
+006068*   to empty - otherwise the next scheduled run would mistake
+006070*   this completed run for one still in progress and skip its
+006072*   accounts.
+006074*****************************************************************
+006080 9000-TERMINATE.
+006090     DISPLAY "SAVINGS_BAKER: " REJECT-COUNT
+006100        " ACCOUNT(S) REJECTED BY VALIDATION"
+006110     DISPLAY "SAVINGS_BAKER: " EXCEPTION-COUNT
+006120        " ACCOUNT(S) FAILED LEDGER RECONCILIATION"
+006122     IF ACCTMAST-EXHAUSTED
+006124        OPEN OUTPUT CHECKPOINT-FILE
+006126        CLOSE CHECKPOINT-FILE
+006128     END-IF
+006130     CLOSE ACCOUNT-MASTER-FILE
+006140           LEDGER-FILE
+006150           EXCEPTION-REPORT-FILE
+006160           AUDIT-LOG-FILE
+006170           GL-EXTRACT-FILE
+006180           TRANSACTION-FILE
+006190           AMORTIZATION-REPORT-FILE.
+006200 9000-EXIT.
+006210     EXIT.
+006220 END PROGRAM savings_baker.
